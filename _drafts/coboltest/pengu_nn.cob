@@ -7,16 +7,57 @@
       *    SPECIFY THE SOURCE DATASET FILE FOR CLASSIFICATION.
            SELECT CSV-FILE ASSIGN TO "penguins.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    PERSISTED MODEL PARAMETERS SO A TRAINED NETWORK SURVIVES
+      *    PAST ONE JOB RUN. PRESENCE OF THIS FILE AT STARTUP DRIVES
+      *    WHETHER 0400-INIT-WEIGHTS LOADS OR RANDOMIZES.
+           SELECT WEIGHTS-FILE ASSIGN TO "weights.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEIGHTS-FILE-STATUS.
+      *    MID-TRAINING CHECKPOINT SO A CANCELLED JOB CAN RESUME
+      *    WITHOUT REPLAYING EVERY EPOCH FROM SCRATCH.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      *    ONE APPENDED LINE PER RUN RECORDING THE HYPERPARAMETERS AND
+      *    RESULTING ACCURACY, SO SUCCESSIVE RUNS CAN BE COMPARED
+      *    WITHOUT DIGGING THROUGH THE DISPLAY LOG.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit_log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+      *    OPTIONAL CONTROL CARD OVERRIDING THE COMPILED-IN DEFAULT
+      *    HYPERPARAMETERS BELOW SO LR/EPOCHS/ETC CAN BE RETUNED
+      *    BETWEEN RUNS WITHOUT RECOMPILING. ABSENCE OF THE FILE IS
+      *    NOT AN ERROR -- THE COMPILED DEFAULTS SIMPLY STAND.
+           SELECT CONTROL-FILE ASSIGN TO "pengu_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CSV-FILE.
        01  CSV-RECORD                  PIC X(200).
 
+       FD  WEIGHTS-FILE.
+       01  WEIGHTS-REC                 PIC S9(9)V9(9).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC              PIC S9(9)V9(9).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-REC               PIC X(200).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC                 PIC X(80).
+
        WORKING-STORAGE SECTION.
       *    INTERNAL SYSTEM CONSTANTS AND CAPACITY LIMITS.
        01  WS-CONSTANTS.
-           05  MAX-ROWS                PIC 9(4)  VALUE 500.
+           05  MAX-ROWS                PIC 9(4)  VALUE 5000.
+      *    UPPER BOUND WS-HIDDEN-DIM MAY BE SET TO FROM THE CONTROL
+      *    CARD -- THE W1/B1/W2/DW1/DB1/DW2/Z1/H-VAL/BP-DH/BP-DZ1
+      *    TABLES ARE ALL COMPILED WITH OCCURS 16 TIMES, SO A LARGER
+      *    HIDDEN LAYER WOULD OVERRUN THEM.
+           05  MAX-HIDDEN-DIM          PIC 9(4)  VALUE 16.
 
       *    FLAGS AND ROW COUNTERS FOR DATA INGESTION CONTROL.
        01  WS-EOF                      PIC X     VALUE 'N'.
@@ -24,6 +65,54 @@
        01  WS-VALID-ROWS               PIC 9(4)  VALUE 0.
        01  WS-TRAIN-ROWS               PIC 9(4).
        01  WS-TEST-ROWS                PIC 9(4).
+      *    ROW COUNT SAVED IN A CHECKPOINT, COMPARED AGAINST THE
+      *    FRESHLY LOADED WS-VALID-ROWS BEFORE THE SAVED SHUFFLE
+      *    ORDER IS TRUSTED -- SEE 0460-LOAD-CHECKPOINT.
+       01  WS-CKPT-VALID-ROWS          PIC 9(4).
+
+      *    FILE STATUS AND CONTROL FOR THE OPTIONAL CHECKPOINT/WEIGHTS
+      *    PERSISTENCE FILES. A NON-ZERO STATUS ON OPEN INPUT MEANS
+      *    THE FILE IS ABSENT, SO THE RUN FALLS BACK TO THE NORMAL
+      *    RANDOM-INIT / FRESH-TRAINING PATH.
+       01  WS-WEIGHTS-FILE-STATUS      PIC XX.
+       01  WS-CHECKPOINT-FILE-STATUS   PIC XX.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4)  VALUE 50.
+       01  WS-START-EPOCH              PIC 9(4)  VALUE 0.
+       01  WS-RESUMED-FLAG             PIC X     VALUE 'N'.
+           88  RESUMED-FROM-CHECKPOINT           VALUE 'Y'.
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-CONTROL-FILE-STATUS      PIC XX.
+       01  WS-CONTROL-EOF              PIC X     VALUE 'N'.
+           88  END-OF-CONTROL                    VALUE 'Y'.
+
+      *    METRICS AND LABELS CAPTURED FOR THE PER-RUN AUDIT LOG LINE.
+      *    THE TEST/TRAIN ACCURACY FIELDS ARE SNAPSHOTS TAKEN BEFORE
+      *    0610-ACCURACY-CHECK OVERWRITES WS-ACCURACY WITH THE NEXT
+      *    FIGURE, SINCE BOTH SHARE THE SAME WORKING FIELD.
+       01  WS-AUDIT-VARS.
+           05  WS-AUDIT-MODE           PIC X(6).
+           05  WS-TEST-ACC-LOG         PIC S9(9)V9(9) VALUE 0.
+           05  WS-TRAIN-ACC-LOG        PIC S9(9)V9(9) VALUE 0.
+           05  WS-AUDIT-METRIC1-NAME   PIC X(10).
+           05  WS-AUDIT-METRIC1-VAL    PIC S9(9)V9(9) VALUE 0.
+           05  WS-AUDIT-METRIC2-NAME   PIC X(10).
+           05  WS-AUDIT-METRIC2-VAL    PIC S9(9)V9(9) VALUE 0.
+      *    ROW COUNTS THE CALLER FILLS BEFORE 0700-WRITE-AUDIT-LOG.
+      *    A SINGLE-SPLIT RUN COPIES WS-TRAIN-ROWS/WS-TEST-ROWS HERE
+      *    UNCHANGED; A K-FOLD RUN FILLS THESE WITH THE PER-FOLD
+      *    TRAIN/HOLD-OUT SIZE INSTEAD, SINCE WS-TRAIN-ROWS/WS-TEST-ROWS
+      *    THEMSELVES ARE LEFT HOLDING WHICHEVER FOLD RAN LAST.
+           05  WS-AUDIT-TRAIN-ROWS     PIC 9(4) VALUE 0.
+           05  WS-AUDIT-TEST-ROWS      PIC 9(4) VALUE 0.
+      *    NUMERIC-EDITED COPIES OF THE DISPLAY-USAGE FIGURES ABOVE SO
+      *    THE AUDIT LOG CARRIES AN ACTUAL DECIMAL POINT INSTEAD OF
+      *    18 RAW DIGITS WITH A TRAILING SIGN -- PIC S9(9)V9(9) HAS NO
+      *    EDITING AND WOULD STRING OUT AS E.G. "000000000100000000+"
+      *    FOR A LEARNING RATE OF 0.1.
+           05  WS-AUDIT-LR-EDIT        PIC -9(9).9(9).
+           05  WS-AUDIT-METRIC1-EDIT   PIC -9(9).9(9).
+           05  WS-AUDIT-METRIC2-EDIT   PIC -9(9).9(9).
+           05  WS-AUDIT-LOSS-EDIT      PIC -9(9).9(9).
 
       *    VARIABLES FOR MEAN-STD SCALING (STANDARD SCALER).
       *    FORMULA: X_SCALED = (X - MEAN) / STD_DEV.
@@ -46,27 +135,81 @@
            05  WS-STD-X4               PIC S9(9)V9(9) VALUE 0.
            05  WS-TEMP-MATH            PIC S9(9)V9(9).
 
+      *    PER-FEATURE COUNT OF NON-MISSING SAMPLES (MAY DIFFER FROM
+      *    WS-VALID-ROWS WHEN SOME ROWS CARRY A MEAN-IMPUTED FIELD),
+      *    PLUS THE BOOKKEEPING FOR THE MISSING-DATA QUALITY REPORT.
+       01  WS-NA-STATS.
+           05  WS-N-X1                 PIC 9(4)  VALUE 0.
+           05  WS-N-X2                 PIC 9(4)  VALUE 0.
+           05  WS-N-X3                 PIC 9(4)  VALUE 0.
+           05  WS-N-X4                 PIC 9(4)  VALUE 0.
+           05  WS-IMPUTE-CNT-X1        PIC 9(4)  VALUE 0.
+           05  WS-IMPUTE-CNT-X2        PIC 9(4)  VALUE 0.
+           05  WS-IMPUTE-CNT-X3        PIC 9(4)  VALUE 0.
+           05  WS-IMPUTE-CNT-X4        PIC 9(4)  VALUE 0.
+           05  WS-SEX-NA-COUNT         PIC 9(4)  VALUE 0.
+           05  WS-DROPPED-ROWS         PIC 9(4)  VALUE 0.
+      *    PER-FIELD BREAKDOWN OF WS-DROPPED-ROWS FOR DROP MODE --
+      *    A DROPPED ROW CAN TALLY INTO MORE THAN ONE OF THESE IF IT
+      *    CARRIED MORE THAN ONE "NA" FIELD.
+           05  WS-DROP-CNT-X1          PIC 9(4)  VALUE 0.
+           05  WS-DROP-CNT-X2          PIC 9(4)  VALUE 0.
+           05  WS-DROP-CNT-X3          PIC 9(4)  VALUE 0.
+           05  WS-DROP-CNT-X4          PIC 9(4)  VALUE 0.
+           05  WS-DROP-CNT-SEX         PIC 9(4)  VALUE 0.
+      *    ROWS BEYOND MAX-ROWS THAT HAD TO BE SKIPPED BECAUSE EVERY
+      *    DATASET TABLE IS SIZED TO MAX-ROWS ENTRIES.
+           05  WS-CAPACITY-EXCEEDED-ROWS PIC 9(4) VALUE 0.
+      *    'Y' MEAN-FILLS MISSING NUMERIC FIELDS INSTEAD OF DROPPING
+      *    THE WHOLE ROW; 'N' RESTORES THE ORIGINAL DROP-ON-NA RULE.
+       01  WS-IMPUTE-MODE              PIC X     VALUE 'Y'.
+           88  IMPUTE-ENABLED                    VALUE 'Y'.
+
       *    DATA INDEXING AND RANDOM SHUFFLE CONTROL (FISHER-YATES).
        01  WS-INDICES.
-           05  WS-IDX OCCURS 500 TIMES PIC 9(4).
+           05  WS-IDX OCCURS 5000 TIMES PIC 9(4).
+      *    CANONICAL SHUFFLE ORDER PRESERVED ACROSS FOLDS SO EACH
+      *    FOLD CUTS A DIFFERENT SEGMENT OUT OF THE SAME SHUFFLE
+      *    RATHER THAN RE-SHUFFLING (WHICH WOULD LET ROWS REPEAT
+      *    ACROSS HELD-OUT SEGMENTS).
+       01  WS-IDX-BASE OCCURS 5000 TIMES PIC 9(4).
        01  WS-RAND-VAL                 PIC S9(9)V9(9).
        01  WS-SWAP-IDX                 PIC 9(4).
        01  WS-TEMP-IDX                 PIC 9(4).
        01  J-IDX                       PIC 9(4).
-       
+
       *    NETWORK ARCHITECTURE AND LEARNING HYPERPARAMETERS.
        01  WS-HYPERPARAMS.
            05  WS-LR                   PIC S9(9)V9(9) VALUE 0.1.
            05  WS-EPOCHS               PIC 9(4)  VALUE 500.
-           05  WS-INPUT-DIM            PIC 9(4)  VALUE 4.
+      *    4 MEASURED FEATURES PLUS ONE-HOT ISLAND (3) AND SEX (2).
+           05  WS-INPUT-DIM            PIC 9(4)  VALUE 9.
            05  WS-HIDDEN-DIM           PIC 9(4)  VALUE 16.
            05  WS-OUTPUT-DIM           PIC 9(4)  VALUE 3.
            05  WS-EPOCH-CTR            PIC 9(4).
+      *    NUMBER OF CROSS-VALIDATION FOLDS. 0 OR 1 MEANS THE USUAL
+      *    SINGLE FIXED 80/20 SPLIT; 2 OR MORE ROTATES THE HELD-OUT
+      *    SEGMENT ACROSS WS-KFOLD-K PASSES INSTEAD.
+           05  WS-KFOLD-K              PIC 9(4)  VALUE 0.
+
+      *    PER-FOLD BOOKKEEPING AND THE RESULTING ACCURACY SPREAD.
+       01  WS-KFOLD-VARS.
+           05  WS-FOLD-CTR             PIC 9(4).
+           05  WS-FOLD-SIZE            PIC 9(4).
+           05  WS-FOLD-START           PIC 9(4).
+           05  WS-FOLD-END             PIC 9(4).
+           05  WS-FOLD-OUT-PTR         PIC 9(4).
+           05  WS-FOLD-ACCURACY OCCURS 20 TIMES PIC S9(9)V9(9).
+           05  WS-FOLD-MEAN-ACC        PIC S9(9)V9(9).
+           05  WS-FOLD-VAR-ACC         PIC S9(9)V9(9).
+           05  WS-FOLD-STD-ACC         PIC S9(9)V9(9).
+           05  WS-FOLD-SUM-ACC         PIC S9(9)V9(9).
+           05  WS-FOLD-DIFF-ACC        PIC S9(9)V9(9).
 
       *    LEARNABLE PARAMETERS: WEIGHTS AND BIASES FOR 2-LAYER MLP.
        01  WS-WEIGHTS.
            05  WS-W1-TABLE.
-               10  W1-ROW OCCURS 4 TIMES.
+               10  W1-ROW OCCURS 9 TIMES.
                    15  W1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
            05  WS-B1-TABLE.
                10  B1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
@@ -79,7 +222,7 @@
       *    ACCUMULATORS FOR PARTIAL DERIVATIVES (GRADIENTS).
        01  WS-GRADS.
            05  WS-DW1-TABLE.
-               10  DW1-ROW OCCURS 4 TIMES.
+               10  DW1-ROW OCCURS 9 TIMES.
                    15  DW1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
            05  WS-DB1-TABLE.
                10  DB1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
@@ -93,16 +236,16 @@
       *    Z1 = XW1 + B1 | H = RELU(Z1) | Z2 = HW2 + B2 | P = SOFTMAX(Z2).
        01  WS-ACTIVATIONS.
            05  Z1-TABLE.
-               10  Z1-ROW OCCURS 500 TIMES.
+               10  Z1-ROW OCCURS 5000 TIMES.
                    15  Z1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
            05  H-TABLE.
-               10  H-ROW OCCURS 500 TIMES.
+               10  H-ROW OCCURS 5000 TIMES.
                    15  H-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
            05  Z2-TABLE.
-               10  Z2-ROW OCCURS 500 TIMES.
+               10  Z2-ROW OCCURS 5000 TIMES.
                    15  Z2-VAL OCCURS 3 TIMES PIC S9(9)V9(9).
            05  P-TABLE.
-               10  P-ROW OCCURS 500 TIMES.
+               10  P-ROW OCCURS 5000 TIMES.
                    15  P-VAL OCCURS 3 TIMES PIC S9(9)V9(9).
       
       *    METRICS FOR PERFORMANCE AUDITING.
@@ -131,16 +274,36 @@
            05  WS-FLIP-LEN             PIC X(10).
            05  WS-BODY-MASS            PIC X(10).
            05  WS-SEX                  PIC X(10).
+      *    KEY/VALUE SPLIT OF ONE CONTROL CARD LINE (SEE
+      *    0010-LOAD-CONTROL-CARD).
+           05  WS-CTL-KEY              PIC X(20).
+           05  WS-CTL-VAL              PIC X(20).
 
       *    PRIMARY DATA STORAGE FOR LOADED SAMPLES.
        01  DATASET-TABLE.
-           05  DATA-ROW OCCURS 500 TIMES INDEXED BY I-ROW.
+           05  DATA-ROW OCCURS 5000 TIMES INDEXED BY I-ROW.
                10  D-SPECIES-NAME      PIC X(20).
                10  D-X1                PIC S9(9)V9(9).
                10  D-X2                PIC S9(9)V9(9).
                10  D-X3                PIC S9(9)V9(9).
                10  D-X4                PIC S9(9)V9(9).
+      *        ONE-HOT ISLAND (BISCOE/DREAM/TORGERSEN) AND SEX
+      *        (MALE/FEMALE) SO THE CATEGORICAL FIELDS FEED THE
+      *        NETWORK INSTEAD OF BEING PARSED AND DISCARDED. A
+      *        SEX OF "NA" LEAVES BOTH D-X8 AND D-X9 AT ZERO, I.E.
+      *        AN IMPLICIT "UNKNOWN" CATEGORY.
+               10  D-X5                PIC S9(9)V9(9) VALUE 0.
+               10  D-X6                PIC S9(9)V9(9) VALUE 0.
+               10  D-X7                PIC S9(9)V9(9) VALUE 0.
+               10  D-X8                PIC S9(9)V9(9) VALUE 0.
+               10  D-X9                PIC S9(9)V9(9) VALUE 0.
                10  D-Y                 PIC 9.
+      *        'Y' MARKS A FEATURE THAT WAS MEAN-IMPUTED BECAUSE THE
+      *        SOURCE CSV CARRIED "NA" FOR IT (SEE WS-IMPUTE-MODE).
+               10  D-X1-NA             PIC X     VALUE 'N'.
+               10  D-X2-NA             PIC X     VALUE 'N'.
+               10  D-X3-NA             PIC X     VALUE 'N'.
+               10  D-X4-NA             PIC X     VALUE 'N'.
 
       *    UTILITY VARIABLES FOR BOX-MULLER AND RANDOM SEEDING.
        01  WS-TEMP-VARS.
@@ -165,20 +328,279 @@
            05  WS-C2                   PIC 9(4).
            05  WS-C3                   PIC 9(4).
 
+      *    3X3 CONFUSION MATRIX FOR THE TEST-SET EVALUATION. ROWS ARE
+      *    THE ACTUAL SPECIES (D-Y), COLUMNS ARE THE PREDICTED SPECIES
+      *    (WS-PRED-CLASS), SO MIS-CLASSIFICATIONS BETWEEN SPECIFIC
+      *    SPECIES PAIRS ARE VISIBLE, NOT JUST THE OVERALL ACCURACY.
+       01  WS-CONF-MATRIX.
+           05  WS-CONF-ROW OCCURS 3 TIMES.
+               10  WS-CONF-CELL OCCURS 3 TIMES PIC 9(4).
+       01  WS-SPECIES-LABELS.
+           05  FILLER                  PIC X(10) VALUE "ADELIE".
+           05  FILLER                  PIC X(10) VALUE "CHINSTRAP".
+           05  FILLER                  PIC X(10) VALUE "GENTOO".
+       01  WS-SPECIES-LABELS-R REDEFINES WS-SPECIES-LABELS.
+           05  WS-SPECIES-LABEL OCCURS 3 TIMES PIC X(10).
+
        PROCEDURE DIVISION.
       *    ORCHESTRATE THE NETWORK LIFECYCLE: DATA PREP, INIT, TRAIN.
+      *    WS-KFOLD-K > 1 SWITCHES TO REPEATED SPLIT/TRAIN/EVALUATE
+      *    CYCLES INSTEAD OF THE USUAL SINGLE 80/20 SPLIT, SINCE A
+      *    LONE SPLIT CAN SWING A LOT WITH SMALL PER-ISLAND COUNTS.
+           PERFORM 0010-LOAD-CONTROL-CARD
            PERFORM 0000-HOUSEKEEPING
-           PERFORM 0400-INIT-WEIGHTS
-           PERFORM 0500-TRAINING-LOOP
-           PERFORM 0600-EVALUATE
+           IF WS-KFOLD-K > 1
+               PERFORM 0020-RUN-KFOLD
+           ELSE
+               IF NOT RESUMED-FROM-CHECKPOINT
+                   PERFORM 0400-INIT-WEIGHTS
+               END-IF
+               PERFORM 0500-TRAINING-LOOP
+               PERFORM 0600-EVALUATE
+               MOVE "SINGLE" TO WS-AUDIT-MODE
+               MOVE "TEST_ACC" TO WS-AUDIT-METRIC1-NAME
+               MOVE WS-TEST-ACC-LOG TO WS-AUDIT-METRIC1-VAL
+               MOVE "TRAIN_ACC" TO WS-AUDIT-METRIC2-NAME
+               MOVE WS-TRAIN-ACC-LOG TO WS-AUDIT-METRIC2-VAL
+               MOVE WS-TRAIN-ROWS TO WS-AUDIT-TRAIN-ROWS
+               MOVE WS-TEST-ROWS TO WS-AUDIT-TEST-ROWS
+               PERFORM 0700-WRITE-AUDIT-LOG
+           END-IF
            STOP RUN.
 
+       0010-LOAD-CONTROL-CARD.
+      *    OPTIONAL EXTERNAL OVERRIDE OF THE TUNABLE HYPERPARAMETERS
+      *    (LEARNING RATE, EPOCH COUNT, HIDDEN LAYER WIDTH, K-FOLD
+      *    COUNT, CHECKPOINT INTERVAL, NA-IMPUTE MODE) SO OPERATORS CAN
+      *    RETUNE A RUN WITHOUT RECOMPILING. THE INPUT AND OUTPUT
+      *    DIMENSIONS ARE FIXED BY THE FEATURE LAYOUT AND SPECIES COUNT
+      *    AND ARE NOT OVERRIDABLE HERE; WS-HIDDEN-DIM IS OVERRIDABLE
+      *    UP TO THE OCCURS 16 CAPACITY THE WEIGHT TABLES WERE COMPILED
+      *    WITH -- SEE MAX-HIDDEN-DIM.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-CONTROL
+                   READ CONTROL-FILE INTO CONTROL-REC
+                       AT END SET END-OF-CONTROL TO TRUE
+                       NOT AT END
+                           PERFORM 0015-APPLY-CONTROL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+               DISPLAY "HYPERPARAMETERS LOADED FROM CONTROL CARD."
+           END-IF.
+
+       0015-APPLY-CONTROL-LINE.
+      *    SPLIT ONE "KEY=VALUE" CONTROL CARD LINE AND APPLY IT WHEN
+      *    THE KEY IS RECOGNIZED; UNKNOWN KEYS AND BLANK LINES ARE
+      *    IGNORED RATHER THAN TREATED AS AN ERROR.
+           UNSTRING CONTROL-REC DELIMITED BY "="
+               INTO WS-CTL-KEY WS-CTL-VAL
+           END-UNSTRING
+           EVALUATE WS-CTL-KEY
+               WHEN "LR"
+                   COMPUTE WS-LR = FUNCTION NUMVAL(WS-CTL-VAL)
+               WHEN "EPOCHS"
+                   COMPUTE WS-EPOCHS = FUNCTION NUMVAL(WS-CTL-VAL)
+               WHEN "HIDDEN_DIM"
+                   COMPUTE WS-HIDDEN-DIM = FUNCTION NUMVAL(WS-CTL-VAL)
+                   IF WS-HIDDEN-DIM > MAX-HIDDEN-DIM
+                       DISPLAY "HIDDEN_DIM " WS-HIDDEN-DIM
+                               " EXCEEDS THE COMPILED OCCURS 16 "
+                               "CAPACITY OF THE WEIGHT TABLES. "
+                               "CAPPING AT " MAX-HIDDEN-DIM "."
+                       MOVE MAX-HIDDEN-DIM TO WS-HIDDEN-DIM
+                   END-IF
+               WHEN "KFOLD_K"
+                   COMPUTE WS-KFOLD-K = FUNCTION NUMVAL(WS-CTL-VAL)
+               WHEN "CHECKPOINT_INTERVAL"
+                   COMPUTE WS-CHECKPOINT-INTERVAL =
+                           FUNCTION NUMVAL(WS-CTL-VAL)
+               WHEN "IMPUTE_MODE"
+                   MOVE WS-CTL-VAL(1:1) TO WS-IMPUTE-MODE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0020-RUN-KFOLD.
+      *    REPEAT THE SPLIT/TRAIN/EVALUATE CYCLE ONCE PER FOLD,
+      *    ROTATING WHICH SHUFFLED SEGMENT IS HELD OUT AS TEST DATA,
+      *    THEN REPORT THE MEAN AND SPREAD OF TEST ACCURACY ACROSS
+      *    FOLDS INSTEAD OF A SINGLE LUCKY-OR-UNLUCKY SPLIT.
+           IF WS-KFOLD-K > 20
+               DISPLAY "WS-KFOLD-K " WS-KFOLD-K
+                       " EXCEEDS THE 20-FOLD CAPACITY. CAPPING AT 20."
+               MOVE 20 TO WS-KFOLD-K
+           END-IF
+           COMPUTE WS-FOLD-SIZE = WS-VALID-ROWS / WS-KFOLD-K
+           PERFORM VARYING WS-FOLD-CTR FROM 1 BY 1
+                   UNTIL WS-FOLD-CTR > WS-KFOLD-K
+               PERFORM 0320-BUILD-FOLD-SPLIT
+               PERFORM 0420-RANDOMIZE-WEIGHTS
+               MOVE 0 TO WS-START-EPOCH
+               PERFORM 0500-TRAINING-LOOP
+               PERFORM 0600-EVALUATE
+               MOVE WS-ACCURACY TO WS-FOLD-ACCURACY(WS-FOLD-CTR)
+               DISPLAY "FOLD " WS-FOLD-CTR " TEST ACCURACY: "
+                       WS-ACCURACY
+           END-PERFORM
+           PERFORM 0650-KFOLD-REPORT.
+
+       0320-BUILD-FOLD-SPLIT.
+      *    HOLD OUT THE WS-FOLD-CTR-TH SEGMENT OF THE CANONICAL
+      *    SHUFFLE (WS-IDX-BASE) AS TEST DATA, AND REBUILD WS-IDX SO
+      *    TRAINING ROWS FILL THE FRONT AND THE HELD-OUT ROWS FILL
+      *    THE TAIL -- THE LAYOUT 0510-FORWARD-PROP AND 0600-EVALUATE
+      *    ALREADY EXPECT VIA WS-TRAIN-ROWS/WS-TEST-ROWS.
+           COMPUTE WS-FOLD-START = ((WS-FOLD-CTR - 1) * WS-FOLD-SIZE)
+                   + 1
+           IF WS-FOLD-CTR = WS-KFOLD-K
+               MOVE WS-VALID-ROWS TO WS-FOLD-END
+           ELSE
+               COMPUTE WS-FOLD-END = WS-FOLD-START + WS-FOLD-SIZE - 1
+           END-IF
+           MOVE 0 TO WS-FOLD-OUT-PTR
+           PERFORM VARYING IDX-ROW FROM 1 BY 1
+                   UNTIL IDX-ROW > WS-VALID-ROWS
+               IF IDX-ROW < WS-FOLD-START OR IDX-ROW > WS-FOLD-END
+                   ADD 1 TO WS-FOLD-OUT-PTR
+                   MOVE WS-IDX-BASE(IDX-ROW) TO WS-IDX(WS-FOLD-OUT-PTR)
+               END-IF
+           END-PERFORM
+           MOVE WS-FOLD-OUT-PTR TO WS-TRAIN-ROWS
+           PERFORM VARYING IDX-ROW FROM WS-FOLD-START BY 1
+                   UNTIL IDX-ROW > WS-FOLD-END
+               ADD 1 TO WS-FOLD-OUT-PTR
+               MOVE WS-IDX-BASE(IDX-ROW) TO WS-IDX(WS-FOLD-OUT-PTR)
+           END-PERFORM
+           COMPUTE WS-TEST-ROWS = WS-FOLD-END - WS-FOLD-START + 1.
+
+       0650-KFOLD-REPORT.
+      *    MEAN AND (POPULATION) STANDARD DEVIATION OF TEST ACCURACY
+      *    ACROSS ALL FOLDS -- A MORE RELIABLE PERFORMANCE ESTIMATE
+      *    THAN ANY ONE FOLD'S ACCURACY ON ITS OWN.
+           MOVE 0 TO WS-FOLD-SUM-ACC
+           PERFORM VARYING WS-FOLD-CTR FROM 1 BY 1
+                   UNTIL WS-FOLD-CTR > WS-KFOLD-K
+               ADD WS-FOLD-ACCURACY(WS-FOLD-CTR) TO WS-FOLD-SUM-ACC
+           END-PERFORM
+           COMPUTE WS-FOLD-MEAN-ACC = WS-FOLD-SUM-ACC / WS-KFOLD-K
+           MOVE 0 TO WS-FOLD-VAR-ACC
+           PERFORM VARYING WS-FOLD-CTR FROM 1 BY 1
+                   UNTIL WS-FOLD-CTR > WS-KFOLD-K
+               COMPUTE WS-FOLD-DIFF-ACC =
+                       WS-FOLD-ACCURACY(WS-FOLD-CTR) - WS-FOLD-MEAN-ACC
+               COMPUTE WS-FOLD-VAR-ACC = WS-FOLD-VAR-ACC +
+                       (WS-FOLD-DIFF-ACC * WS-FOLD-DIFF-ACC)
+           END-PERFORM
+           COMPUTE WS-FOLD-STD-ACC =
+                   FUNCTION SQRT(WS-FOLD-VAR-ACC / WS-KFOLD-K)
+           DISPLAY "K-FOLD (" WS-KFOLD-K ") MEAN TEST ACCURACY: "
+                   WS-FOLD-MEAN-ACC
+           DISPLAY "K-FOLD STD DEV OF TEST ACCURACY: " WS-FOLD-STD-ACC
+      *    WS-TRAIN-ROWS/WS-TEST-ROWS THEMSELVES ARE LEFT OVER FROM
+      *    WHICHEVER FOLD RAN LAST, SO LOG THE PER-FOLD TRAIN/HOLD-OUT
+      *    SIZE EVERY FOLD ACTUALLY USED INSTEAD OF THAT LEFTOVER.
+           COMPUTE WS-AUDIT-TRAIN-ROWS = WS-VALID-ROWS - WS-FOLD-SIZE
+           MOVE WS-FOLD-SIZE TO WS-AUDIT-TEST-ROWS
+           MOVE "KFOLD " TO WS-AUDIT-MODE
+           MOVE "MEAN_ACC" TO WS-AUDIT-METRIC1-NAME
+           MOVE WS-FOLD-MEAN-ACC TO WS-AUDIT-METRIC1-VAL
+           MOVE "STD_ACC" TO WS-AUDIT-METRIC2-NAME
+           MOVE WS-FOLD-STD-ACC TO WS-AUDIT-METRIC2-VAL
+           PERFORM 0700-WRITE-AUDIT-LOG.
+
+       0700-WRITE-AUDIT-LOG.
+      *    APPEND ONE COMMA-SEPARATED SUMMARY LINE FOR THIS RUN. THE
+      *    CALLER FILLS WS-AUDIT-MODE, THE TWO METRIC NAME/VALUE PAIRS,
+      *    AND WS-AUDIT-TRAIN-ROWS/WS-AUDIT-TEST-ROWS BEFORE PERFORMING
+      *    THIS PARAGRAPH -- A SINGLE-SPLIT RUN LOGS TEST/TRAIN ACCURACY
+      *    AND ITS ACTUAL ROW COUNTS, A K-FOLD RUN LOGS THE MEAN AND
+      *    STD DEV ACROSS FOLDS AND THE PER-FOLD TRAIN/HOLD-OUT SIZE,
+      *    SO THE COLUMN LAYOUT STAYS FIXED NO MATTER WHICH MODE
+      *    PRODUCED THE ROW.
+      *    REUSE THE TIMESTAMP 0000-HOUSEKEEPING ALREADY CAPTURED AT
+      *    THE START OF THE RUN RATHER THAN RE-READING THE CLOCK HERE.
+           MOVE SPACES TO AUDIT-LOG-REC
+           MOVE WS-LR TO WS-AUDIT-LR-EDIT
+           MOVE WS-AUDIT-METRIC1-VAL TO WS-AUDIT-METRIC1-EDIT
+           MOVE WS-AUDIT-METRIC2-VAL TO WS-AUDIT-METRIC2-EDIT
+           MOVE WS-LOSS TO WS-AUDIT-LOSS-EDIT
+           STRING WS-DATE-PART          DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-TIME-PART          DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-MODE         DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-LR-EDIT      DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-EPOCHS             DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-INPUT-DIM          DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-HIDDEN-DIM         DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-OUTPUT-DIM         DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-KFOLD-K            DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-VALID-ROWS         DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-TRAIN-ROWS   DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-TEST-ROWS    DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-RESUMED-FLAG       DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-METRIC1-NAME DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-METRIC1-EDIT DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-METRIC2-NAME DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-METRIC2-EDIT DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-AUDIT-LOSS-EDIT    DELIMITED BY SIZE
+                  INTO AUDIT-LOG-REC
+           END-STRING
+           OPEN EXTEND AUDIT-LOG-FILE
+      *    FIRST RUN ON A GIVEN MACHINE: THE LOG DOESN'T EXIST YET, SO
+      *    FALL BACK TO CREATING IT INSTEAD OF APPENDING TO IT.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = "00" AND
+              WS-AUDIT-FILE-STATUS NOT = "05"
+               DISPLAY "WARNING: COULD NOT OPEN AUDIT-LOG-FILE, STATUS "
+                       WS-AUDIT-FILE-STATUS
+           ELSE
+               WRITE AUDIT-LOG-REC
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
        0000-HOUSEKEEPING.
       *    AGGREGATE DATA PREPARATION: LOAD, STANDARDIZE, AND SHUFFLE.
            PERFORM 0100-LOAD-DATA
            DISPLAY "LOADED " WS-VALID-ROWS " VALID ROWS."
            PERFORM 0200-PREPROCESS
-           PERFORM 0300-SHUFFLE-DATA
+      *    CAPTURE THIS RUN'S TIMESTAMP ONCE, UNCONDITIONALLY, SO
+      *    0700-WRITE-AUDIT-LOG ALWAYS HAS ONE TO LOG EVEN WHEN A
+      *    RESUMED RUN SKIPS THE RESHUFFLE (AND THEREFORE THE SEEDING)
+      *    BELOW.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+      *    CHECKPOINT RESUME ONLY APPLIES TO THE NORMAL SINGLE-SPLIT
+      *    TRAINING RUN; EACH K-FOLD PASS ALWAYS TRAINS FROM SCRATCH
+      *    SO THE FOLDS STAY INDEPENDENT OF ONE ANOTHER. THE CHECKPOINT
+      *    CHECK MUST RUN BEFORE THE SHUFFLE -- A RESUMED RUN RESTORES
+      *    THE EXACT TRAIN/TEST PARTITION THE CANCELLED RUN WAS
+      *    EVALUATED AGAINST, SO IT MUST SKIP THE RESHUFFLE BELOW
+      *    RATHER THAN SCRAMBLE THAT PARTITION RIGHT BACK UP.
+           IF WS-KFOLD-K < 2
+               PERFORM 0450-CHECK-CHECKPOINT
+           END-IF
+           IF NOT RESUMED-FROM-CHECKPOINT
+               PERFORM 0300-SHUFFLE-DATA
+           END-IF
            DISPLAY "DATA HOUSEKEEPING COMPLETED.".
 
        0100-LOAD-DATA.
@@ -194,56 +616,183 @@
                        PERFORM 0110-PARSE-ROW
                END-READ
            END-PERFORM
-           CLOSE CSV-FILE.
+           CLOSE CSV-FILE
+           PERFORM 0120-NA-REPORT.
 
        0110-PARSE-ROW.
       *    DELEVEL RECORDS INTO INDIVIDUAL NUMERIC OR CATEGORICAL ITEMS.
            UNSTRING CSV-RECORD DELIMITED BY ","
-               INTO WS-SPECIES-STR WS-ISLAND WS-BILL-LEN 
+               INTO WS-SPECIES-STR WS-ISLAND WS-BILL-LEN
                     WS-BILL-DEP WS-FLIP-LEN WS-BODY-MASS WS-SEX
            END-UNSTRING
 
-      *    VALIDATE AGAINST MISSING DATA (NA) TO MATCH PYTHON CLEANING.
-           IF WS-BILL-LEN = "NA" OR WS-BILL-DEP = "NA" OR 
-              WS-FLIP-LEN = "NA" OR WS-BODY-MASS = "NA" OR
-              WS-SEX = "NA" THEN
-               CONTINUE
+      *    EVERY DATASET TABLE (D-SPECIES-NAME, D-Y, D-X1..D-X9, ETC.)
+      *    IS SIZED TO MAX-ROWS ENTRIES -- ONCE IT IS FULL, SKIP THE
+      *    REMAINDER OF THE FILE RATHER THAN OVERRUNNING THE TABLES.
+           IF WS-VALID-ROWS >= MAX-ROWS
+               ADD 1 TO WS-CAPACITY-EXCEEDED-ROWS
            ELSE
-               ADD 1 TO WS-VALID-ROWS
-               MOVE WS-SPECIES-STR TO D-SPECIES-NAME(WS-VALID-ROWS)
-      *        ENCODE TARGET SPECIES AS INTEGER LABELS (0-2).
-               EVALUATE WS-SPECIES-STR
-                   WHEN "Adelie"    MOVE 0 TO D-Y(WS-VALID-ROWS)
-                   WHEN "Chinstrap" MOVE 1 TO D-Y(WS-VALID-ROWS)
-                   WHEN "Gentoo"    MOVE 2 TO D-Y(WS-VALID-ROWS)
-               END-EVALUATE
-      *        TRANSFORM TEXTUAL NUMERIC FIELDS TO COMPUTATION TYPES.
-               COMPUTE D-X1(WS-VALID-ROWS) = 
+               IF WS-SEX = "NA"
+                   ADD 1 TO WS-SEX-NA-COUNT
+               END-IF
+
+      *        IN DROP MODE (THE ORIGINAL BEHAVIOR) ANY MISSING FIELD,
+      *        INCLUDING SEX, STILL DISCARDS THE WHOLE ROW. IN IMPUTE
+      *        MODE THE ROW IS ALWAYS KEPT AND 0115-STORE-ROW
+      *        MEAN-FILLS WHICHEVER NUMERIC FIELDS CAME IN AS "NA".
+               IF NOT IMPUTE-ENABLED AND
+                  (WS-BILL-LEN = "NA" OR WS-BILL-DEP = "NA" OR
+                   WS-FLIP-LEN = "NA" OR WS-BODY-MASS = "NA" OR
+                   WS-SEX = "NA") THEN
+                   ADD 1 TO WS-DROPPED-ROWS
+                   IF WS-BILL-LEN = "NA" ADD 1 TO WS-DROP-CNT-X1 END-IF
+                   IF WS-BILL-DEP = "NA" ADD 1 TO WS-DROP-CNT-X2 END-IF
+                   IF WS-FLIP-LEN = "NA" ADD 1 TO WS-DROP-CNT-X3 END-IF
+                   IF WS-BODY-MASS = "NA" ADD 1 TO WS-DROP-CNT-X4 END-IF
+                   IF WS-SEX = "NA" ADD 1 TO WS-DROP-CNT-SEX END-IF
+               ELSE
+                   PERFORM 0115-STORE-ROW
+               END-IF
+           END-IF.
+
+       0115-STORE-ROW.
+      *    APPEND ONE SAMPLE TO THE DATASET TABLE, FLAGGING AND
+      *    ZERO-FILLING ANY NA NUMERIC FIELD SO 0200-PREPROCESS CAN
+      *    MEAN-IMPUTE IT ONCE THE FEATURE MEANS ARE KNOWN.
+           ADD 1 TO WS-VALID-ROWS
+           MOVE WS-SPECIES-STR TO D-SPECIES-NAME(WS-VALID-ROWS)
+      *    ENCODE TARGET SPECIES AS INTEGER LABELS (0-2).
+           EVALUATE WS-SPECIES-STR
+               WHEN "Adelie"    MOVE 0 TO D-Y(WS-VALID-ROWS)
+               WHEN "Chinstrap" MOVE 1 TO D-Y(WS-VALID-ROWS)
+               WHEN "Gentoo"    MOVE 2 TO D-Y(WS-VALID-ROWS)
+           END-EVALUATE
+
+           IF WS-BILL-LEN = "NA"
+               MOVE 'Y' TO D-X1-NA(WS-VALID-ROWS)
+               MOVE 0 TO D-X1(WS-VALID-ROWS)
+               ADD 1 TO WS-IMPUTE-CNT-X1
+           ELSE
+               COMPUTE D-X1(WS-VALID-ROWS) =
                        FUNCTION NUMVAL(WS-BILL-LEN)
-               COMPUTE D-X2(WS-VALID-ROWS) = 
+           END-IF
+           IF WS-BILL-DEP = "NA"
+               MOVE 'Y' TO D-X2-NA(WS-VALID-ROWS)
+               MOVE 0 TO D-X2(WS-VALID-ROWS)
+               ADD 1 TO WS-IMPUTE-CNT-X2
+           ELSE
+               COMPUTE D-X2(WS-VALID-ROWS) =
                        FUNCTION NUMVAL(WS-BILL-DEP)
-               COMPUTE D-X3(WS-VALID-ROWS) = 
+           END-IF
+           IF WS-FLIP-LEN = "NA"
+               MOVE 'Y' TO D-X3-NA(WS-VALID-ROWS)
+               MOVE 0 TO D-X3(WS-VALID-ROWS)
+               ADD 1 TO WS-IMPUTE-CNT-X3
+           ELSE
+               COMPUTE D-X3(WS-VALID-ROWS) =
                        FUNCTION NUMVAL(WS-FLIP-LEN)
-               COMPUTE D-X4(WS-VALID-ROWS) = 
+           END-IF
+           IF WS-BODY-MASS = "NA"
+               MOVE 'Y' TO D-X4-NA(WS-VALID-ROWS)
+               MOVE 0 TO D-X4(WS-VALID-ROWS)
+               ADD 1 TO WS-IMPUTE-CNT-X4
+           ELSE
+               COMPUTE D-X4(WS-VALID-ROWS) =
                        FUNCTION NUMVAL(WS-BODY-MASS)
+           END-IF
+
+      *    ONE-HOT ENCODE ISLAND AND SEX. AN UNRECOGNIZED OR MISSING
+      *    CATEGORY SIMPLY LEAVES ALL OF ITS FLAGS AT THE ZERO DEFAULT.
+           MOVE 0 TO D-X5(WS-VALID-ROWS)
+           MOVE 0 TO D-X6(WS-VALID-ROWS)
+           MOVE 0 TO D-X7(WS-VALID-ROWS)
+           EVALUATE WS-ISLAND
+               WHEN "Biscoe"     MOVE 1 TO D-X5(WS-VALID-ROWS)
+               WHEN "Dream"      MOVE 1 TO D-X6(WS-VALID-ROWS)
+               WHEN "Torgersen"  MOVE 1 TO D-X7(WS-VALID-ROWS)
+           END-EVALUATE
+           MOVE 0 TO D-X8(WS-VALID-ROWS)
+           MOVE 0 TO D-X9(WS-VALID-ROWS)
+           EVALUATE WS-SEX
+               WHEN "male"       MOVE 1 TO D-X8(WS-VALID-ROWS)
+               WHEN "female"     MOVE 1 TO D-X9(WS-VALID-ROWS)
+           END-EVALUATE.
+
+       0120-NA-REPORT.
+      *    SUMMARIZE HOW MISSING DATA WAS HANDLED FOR THIS RUN SO AN
+      *    OPERATOR CAN SEE EXACTLY HOW MANY ROWS OR FIELDS WERE HIT.
+           IF IMPUTE-ENABLED
+               DISPLAY "MISSING-VALUE IMPUTATION REPORT (MEAN-FILL):"
+               DISPLAY "  BILL LENGTH NA COUNT:  " WS-IMPUTE-CNT-X1
+               DISPLAY "  BILL DEPTH  NA COUNT:  " WS-IMPUTE-CNT-X2
+               DISPLAY "  FLIPPER LEN NA COUNT:  " WS-IMPUTE-CNT-X3
+               DISPLAY "  BODY MASS   NA COUNT:  " WS-IMPUTE-CNT-X4
+               DISPLAY "  SEX         NA COUNT:  " WS-SEX-NA-COUNT
+           ELSE
+               DISPLAY "ROWS DROPPED FOR MISSING DATA: "
+                       WS-DROPPED-ROWS
+               DISPLAY "  BILL LENGTH NA COUNT:  " WS-DROP-CNT-X1
+               DISPLAY "  BILL DEPTH  NA COUNT:  " WS-DROP-CNT-X2
+               DISPLAY "  FLIPPER LEN NA COUNT:  " WS-DROP-CNT-X3
+               DISPLAY "  BODY MASS   NA COUNT:  " WS-DROP-CNT-X4
+               DISPLAY "  SEX         NA COUNT:  " WS-DROP-CNT-SEX
+           END-IF
+           IF WS-CAPACITY-EXCEEDED-ROWS > 0
+               DISPLAY "WARNING: " WS-CAPACITY-EXCEEDED-ROWS
+                       " ROW(S) EXCEEDED THE " MAX-ROWS
+                       " ROW CAPACITY AND WERE SKIPPED."
            END-IF.
 
        0200-PREPROCESS.
       *    COMPUTE DATA STATISTICS FOR Z-SCORE NORMALIZATION.
-      *    STEP 1: SUMMATION OF ALL SAMPLES BY FEATURE.
-           PERFORM VARYING IDX-ROW FROM 1 BY 1 
+      *    STEP 1: SUMMATION OF ALL SAMPLES BY FEATURE, SKIPPING ANY
+      *    FIELD FLAGGED NA SO THE PLACEHOLDER ZERO DOES NOT SKEW THE
+      *    MEAN IT IS ABOUT TO BE FILLED WITH.
+           PERFORM VARYING IDX-ROW FROM 1 BY 1
                    UNTIL IDX-ROW > WS-VALID-ROWS
-               ADD D-X1(IDX-ROW) TO WS-SUM-X1
-               ADD D-X2(IDX-ROW) TO WS-SUM-X2
-               ADD D-X3(IDX-ROW) TO WS-SUM-X3
-               ADD D-X4(IDX-ROW) TO WS-SUM-X4
+               IF D-X1-NA(IDX-ROW) = 'N'
+                   ADD D-X1(IDX-ROW) TO WS-SUM-X1
+                   ADD 1 TO WS-N-X1
+               END-IF
+               IF D-X2-NA(IDX-ROW) = 'N'
+                   ADD D-X2(IDX-ROW) TO WS-SUM-X2
+                   ADD 1 TO WS-N-X2
+               END-IF
+               IF D-X3-NA(IDX-ROW) = 'N'
+                   ADD D-X3(IDX-ROW) TO WS-SUM-X3
+                   ADD 1 TO WS-N-X3
+               END-IF
+               IF D-X4-NA(IDX-ROW) = 'N'
+                   ADD D-X4(IDX-ROW) TO WS-SUM-X4
+                   ADD 1 TO WS-N-X4
+               END-IF
            END-PERFORM
 
-      *    STEP 2: ARITHMETIC MEAN CALCULATION (SUM / N).
-           COMPUTE WS-MEAN-X1 = WS-SUM-X1 / WS-VALID-ROWS
-           COMPUTE WS-MEAN-X2 = WS-SUM-X2 / WS-VALID-ROWS
-           COMPUTE WS-MEAN-X3 = WS-SUM-X3 / WS-VALID-ROWS
-           COMPUTE WS-MEAN-X4 = WS-SUM-X4 / WS-VALID-ROWS
+      *    STEP 2: ARITHMETIC MEAN CALCULATION (SUM / NON-MISSING N).
+           COMPUTE WS-MEAN-X1 = WS-SUM-X1 / WS-N-X1
+           COMPUTE WS-MEAN-X2 = WS-SUM-X2 / WS-N-X2
+           COMPUTE WS-MEAN-X3 = WS-SUM-X3 / WS-N-X3
+           COMPUTE WS-MEAN-X4 = WS-SUM-X4 / WS-N-X4
+
+      *    STEP 2A: MEAN-FILL EVERY FIELD THAT CAME IN AS NA SO THE
+      *    REMAINING STEPS SEE A COMPLETE TABLE. AN IMPUTED VALUE
+      *    EQUAL TO THE MEAN CONTRIBUTES ZERO TO THE VARIANCE BELOW,
+      *    WHICH IS THE STANDARD MEAN-IMPUTATION TRADE-OFF.
+           PERFORM VARYING IDX-ROW FROM 1 BY 1
+                   UNTIL IDX-ROW > WS-VALID-ROWS
+               IF D-X1-NA(IDX-ROW) = 'Y'
+                   MOVE WS-MEAN-X1 TO D-X1(IDX-ROW)
+               END-IF
+               IF D-X2-NA(IDX-ROW) = 'Y'
+                   MOVE WS-MEAN-X2 TO D-X2(IDX-ROW)
+               END-IF
+               IF D-X3-NA(IDX-ROW) = 'Y'
+                   MOVE WS-MEAN-X3 TO D-X3(IDX-ROW)
+               END-IF
+               IF D-X4-NA(IDX-ROW) = 'Y'
+                   MOVE WS-MEAN-X4 TO D-X4(IDX-ROW)
+               END-IF
+           END-PERFORM
 
       *    STEP 3: COMPUTE VARIANCE (MEAN SQUARED DIFFERENCES).
            PERFORM VARYING IDX-ROW FROM 1 BY 1 
@@ -291,8 +840,8 @@
                    UNTIL IDX-ROW > WS-VALID-ROWS
                MOVE IDX-ROW TO WS-IDX(IDX-ROW)
            END-PERFORM
-      *    DYNAMIC SEEDING USING HOST SYSTEM CLOCK.
-           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+      *    DYNAMIC SEEDING USING THE RUN TIMESTAMP 0000-HOUSEKEEPING
+      *    ALREADY CAPTURED INTO WS-TIMESTAMP.
            COMPUTE WS-RAND-VAL = FUNCTION RANDOM(WS-TIME-PART)
       *    FISHER-YATES IN-PLACE SHUFFLE ALGORITHM.
            PERFORM VARYING IDX-ROW FROM WS-VALID-ROWS BY -1 
@@ -305,15 +854,95 @@
                MOVE WS-IDX(J-IDX) TO WS-IDX(IDX-ROW)
                MOVE WS-TEMP-IDX TO WS-IDX(J-IDX)
            END-PERFORM
-      *    DIVIDE SHUFFLED INDICES INTO TRAINING (80%) AND TEST (20%).
-           COMPUTE WS-TRAIN-ROWS = WS-VALID-ROWS * 0.8
-           COMPUTE WS-TEST-ROWS = WS-VALID-ROWS - WS-TRAIN-ROWS.
+      *    PRESERVE THE SHUFFLE ORDER SO K-FOLD MODE (WS-KFOLD-K > 1)
+      *    CAN CUT A DIFFERENT HELD-OUT SEGMENT OUT OF THE SAME
+      *    SHUFFLE FOR EACH FOLD INSTEAD OF RE-SHUFFLING.
+           PERFORM VARYING IDX-ROW FROM 1 BY 1
+                   UNTIL IDX-ROW > WS-VALID-ROWS
+               MOVE WS-IDX(IDX-ROW) TO WS-IDX-BASE(IDX-ROW)
+           END-PERFORM
+           IF WS-KFOLD-K < 2
+      *        DIVIDE SHUFFLED INDICES INTO TRAINING (80%) / TEST (20%).
+               COMPUTE WS-TRAIN-ROWS = WS-VALID-ROWS * 0.8
+               COMPUTE WS-TEST-ROWS = WS-VALID-ROWS - WS-TRAIN-ROWS
+           END-IF.
 
        0400-INIT-WEIGHTS.
+      *    LOAD A PRIOR TRAINED MODEL WHEN ONE IS AVAILABLE SO A GOOD
+      *    MODEL SURVIVES PAST ONE JOB RUN; OTHERWISE START FROM THE
+      *    USUAL BOX-MULLER RANDOM INITIALIZATION.
+           OPEN INPUT WEIGHTS-FILE
+           IF WS-WEIGHTS-FILE-STATUS = "00"
+               PERFORM 0410-LOAD-WEIGHTS-FILE
+               CLOSE WEIGHTS-FILE
+               DISPLAY "LOADED TRAINED WEIGHTS FROM WEIGHTS-FILE."
+           ELSE
+               PERFORM 0420-RANDOMIZE-WEIGHTS
+           END-IF.
+
+       0410-LOAD-WEIGHTS-FILE.
+      *    SEQUENTIAL RELOAD OF W1/B1/W2/B2 IN THE SAME ORDER THEY
+      *    ARE WRITTEN BY 0560-SAVE-WEIGHTS-FILE, FOLLOWED BY THE
+      *    TRAINING-TIME MEAN/STD USED TO SCALE NEW SAMPLES THE SAME
+      *    WAY (SEE PENGU-SCORE). AN UNEXPECTED END-OF-FILE HERE MEANS
+      *    WEIGHTS-FILE WAS WRITTEN BY A DIFFERENT-SHAPED MODEL (A
+      *    DIFFERENT WS-INPUT-DIM/WS-HIDDEN-DIM/WS-OUTPUT-DIM) THAN
+      *    THIS PROGRAM IS COMPILED FOR, SO IT IS TREATED AS FATAL
+      *    RATHER THAN SILENTLY LEAVING THE REST OF THE TABLES AT
+      *    WHATEVER VALUES THEY HAD BEFORE THE READ.
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 9
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
+                   READ WEIGHTS-FILE
+                       AT END
+                           PERFORM 0415-WEIGHTS-SHAPE-ERROR
+                   END-READ
+                   MOVE WEIGHTS-REC TO W1-VAL(IDX-I, IDX-J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-HIDDEN-DIM
+               READ WEIGHTS-FILE
+                   AT END
+                       PERFORM 0415-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE WEIGHTS-REC TO B1-VAL(IDX-J)
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-HIDDEN-DIM
+               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+                   READ WEIGHTS-FILE
+                       AT END
+                           PERFORM 0415-WEIGHTS-SHAPE-ERROR
+                   END-READ
+                   MOVE WEIGHTS-REC TO W2-VAL(IDX-I, IDX-J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+               READ WEIGHTS-FILE
+                   AT END
+                       PERFORM 0415-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE WEIGHTS-REC TO B2-VAL(IDX-J)
+           END-PERFORM.
+
+       0415-WEIGHTS-SHAPE-ERROR.
+      *    WEIGHTS-FILE OR CHECKPOINT-FILE RAN OUT OF RECORDS BEFORE
+      *    EVERY W1/B1/W2/B2 CELL WAS FILLED -- IT DOES NOT MATCH THIS
+      *    PROGRAM'S COMPILED-IN MODEL SHAPE (E.G. IT WAS WRITTEN BY A
+      *    BUILD WITH A DIFFERENT WS-INPUT-DIM). STOP RATHER THAN
+      *    TRAIN ON TOP OF A PARTIALLY-LOADED, GARBAGE-FILLED TABLE.
+           DISPLAY "ERROR: WEIGHTS-FILE OR CHECKPOINT-FILE DOES NOT "
+                   "MATCH THE COMPILED MODEL SHAPE (EXPECTED "
+                   "INPUT/HIDDEN/OUTPUT DIMENSIONS " WS-INPUT-DIM "/"
+                   WS-HIDDEN-DIM "/" WS-OUTPUT-DIM "). REMOVE OR "
+                   "RETRAIN WEIGHTS.DAT AND CHECKPOINT.DAT."
+           STOP RUN.
+
+       0420-RANDOMIZE-WEIGHTS.
       *    GAUSSIAN WEIGHT INITIALIZATION USING BOX-MULLER TRANSFORM.
       *    G(X, Y) = SQRT(-2LN(U1)) * COS(2PI * U2).
-           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 4
-               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 16
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 9
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
                    COMPUTE WS-RAND-U1 = FUNCTION RANDOM
                    COMPUTE WS-RAND-U2 = FUNCTION RANDOM
                    COMPUTE WS-GAUSSIAN = 
@@ -324,7 +953,7 @@
                END-PERFORM
            END-PERFORM
            INITIALIZE WS-B1-TABLE
-           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 16
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-HIDDEN-DIM
                PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
                    COMPUTE WS-RAND-U1 = FUNCTION RANDOM
                    COMPUTE WS-RAND-U2 = FUNCTION RANDOM
@@ -336,9 +965,102 @@
            END-PERFORM
            INITIALIZE WS-B2-TABLE.
 
+       0450-CHECK-CHECKPOINT.
+      *    IF A MID-TRAINING CHECKPOINT EXISTS FROM A CANCELLED RUN,
+      *    RESUME FROM IT INSTEAD OF STARTING A FRESH RANDOM-WEIGHT
+      *    TRAINING PASS AT EPOCH ZERO.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM 0460-LOAD-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+               SET RESUMED-FROM-CHECKPOINT TO TRUE
+               COMPUTE WS-START-EPOCH = WS-EPOCH-CTR + 1
+               DISPLAY "RESUMING FROM CHECKPOINT AT EPOCH "
+                       WS-EPOCH-CTR
+           END-IF.
+
+       0460-LOAD-CHECKPOINT.
+      *    CHECKPOINT LAYOUT: EPOCH NUMBER, THE ROW COUNT AND
+      *    TRAIN/TEST SPLIT THE CANCELLED RUN WAS SHUFFLED AGAINST,
+      *    THE SHUFFLED ROW ORDER ITSELF, AND FINALLY THE FULL
+      *    W1/B1/W2/B2 DUMP, IN THE SEQUENCE WRITTEN BY
+      *    0545-SAVE-CHECKPOINT. AN UNEXPECTED END-OF-FILE MEANS THE
+      *    CHECKPOINT WAS WRITTEN BY A DIFFERENT-SHAPED MODEL -- SEE
+      *    0415-WEIGHTS-SHAPE-ERROR.
+           READ CHECKPOINT-FILE
+               AT END
+                   PERFORM 0415-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE CHECKPOINT-REC TO WS-EPOCH-CTR
+           READ CHECKPOINT-FILE
+               AT END
+                   PERFORM 0415-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE CHECKPOINT-REC TO WS-CKPT-VALID-ROWS
+      *    THE SAVED SHUFFLE ORDER ONLY MEANS SOMETHING IF IT WAS
+      *    BUILT FROM THE SAME NUMBER OF ROWS THIS RUN JUST LOADED --
+      *    OTHERWISE TREAT IT THE SAME AS A DIFFERENT-SHAPED MODEL.
+           IF WS-CKPT-VALID-ROWS NOT = WS-VALID-ROWS
+               PERFORM 0415-WEIGHTS-SHAPE-ERROR
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   PERFORM 0415-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE CHECKPOINT-REC TO WS-TRAIN-ROWS
+           READ CHECKPOINT-FILE
+               AT END
+                   PERFORM 0415-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE CHECKPOINT-REC TO WS-TEST-ROWS
+           PERFORM VARYING IDX-ROW FROM 1 BY 1
+                   UNTIL IDX-ROW > WS-VALID-ROWS
+               READ CHECKPOINT-FILE
+                   AT END
+                       PERFORM 0415-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE CHECKPOINT-REC TO WS-IDX-BASE(IDX-ROW)
+               MOVE WS-IDX-BASE(IDX-ROW) TO WS-IDX(IDX-ROW)
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 9
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
+                   READ CHECKPOINT-FILE
+                       AT END
+                           PERFORM 0415-WEIGHTS-SHAPE-ERROR
+                   END-READ
+                   MOVE CHECKPOINT-REC TO W1-VAL(IDX-I, IDX-J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-HIDDEN-DIM
+               READ CHECKPOINT-FILE
+                   AT END
+                       PERFORM 0415-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE CHECKPOINT-REC TO B1-VAL(IDX-J)
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-HIDDEN-DIM
+               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+                   READ CHECKPOINT-FILE
+                       AT END
+                           PERFORM 0415-WEIGHTS-SHAPE-ERROR
+                   END-READ
+                   MOVE CHECKPOINT-REC TO W2-VAL(IDX-I, IDX-J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+               READ CHECKPOINT-FILE
+                   AT END
+                       PERFORM 0415-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE CHECKPOINT-REC TO B2-VAL(IDX-J)
+           END-PERFORM.
+
        0500-TRAINING-LOOP.
-      *    RECURSIVE GRADIENT DESCENT OPTIMIZATION.
-           PERFORM VARYING WS-EPOCH-CTR FROM 0 BY 1 
+      *    RECURSIVE GRADIENT DESCENT OPTIMIZATION. RESUMES FROM
+      *    WS-START-EPOCH WHEN A CHECKPOINT WAS RESTORED, OTHERWISE
+      *    WS-START-EPOCH IS ZERO AND TRAINING RUNS END TO END.
+           PERFORM VARYING WS-EPOCH-CTR FROM WS-START-EPOCH BY 1
                    UNTIL WS-EPOCH-CTR > WS-EPOCHS
                PERFORM 0510-FORWARD-PROP
                PERFORM 0520-CALC-LOSS
@@ -348,15 +1070,128 @@
                END-IF
                PERFORM 0530-BACKWARD-PROP
                PERFORM 0540-UPDATE-WEIGHTS
+      *        CHECKPOINTING AND FINAL-MODEL PERSISTENCE ONLY APPLY
+      *        TO THE NORMAL SINGLE-SPLIT RUN -- A K-FOLD PASS TRAINS
+      *        A THROWAWAY MODEL PER FOLD AND MUST NOT OVERWRITE THE
+      *        PRODUCTION CHECKPOINT/WEIGHTS-FILE WITH IT.
+               IF WS-KFOLD-K < 2
+      *            PERIODIC CHECKPOINT SO A CANCELLED JOB CAN RESUME
+      *            CLOSE TO WHERE IT LEFT OFF RATHER THAN FROM SCRATCH.
+                   IF FUNCTION MOD(WS-EPOCH-CTR, WS-CHECKPOINT-INTERVAL)
+                           = 0
+                       PERFORM 0545-SAVE-CHECKPOINT
+                   END-IF
+      *            PERSIST THE FINAL TRAINED MODEL AFTER THE LAST EPOCH.
+                   IF WS-EPOCH-CTR = WS-EPOCHS
+                       PERFORM 0560-SAVE-WEIGHTS-FILE
+      *                TRAINING FINISHED NORMALLY -- ANY CHECKPOINT
+      *                LEFT ON DISK NOW DESCRIBES A COMPLETED RUN,
+      *                NOT A CANCELLED ONE, SO REMOVE IT. OTHERWISE
+      *                THE NEXT INVOCATION'S 0450-CHECK-CHECKPOINT
+      *                WOULD "RESUME" FROM THE LAST EPOCH FOREVER
+      *                AND NEVER TRAIN AGAIN.
+                       DELETE FILE CHECKPOINT-FILE
+                   END-IF
+               END-IF
            END-PERFORM.
 
+       0545-SAVE-CHECKPOINT.
+      *    WRITE THE EPOCH NUMBER, THE ROW COUNT AND TRAIN/TEST SPLIT
+      *    THIS RUN WAS SHUFFLED AGAINST, THE SHUFFLED ROW ORDER
+      *    ITSELF, AND FINALLY THE CURRENT W1/B1/W2/B2 TABLES, SO A
+      *    CANCELLED JOB CAN RESTART NEAR WS-EPOCH-CTR AGAINST THE
+      *    SAME PARTITION IT WAS INTERRUPTED ON INSTEAD OF A FRESH
+      *    RESHUFFLE THAT COULD LEAK TEST ROWS INTO TRAINING.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-EPOCH-CTR TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           MOVE WS-VALID-ROWS TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           MOVE WS-TRAIN-ROWS TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           MOVE WS-TEST-ROWS TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           PERFORM VARYING IDX-ROW FROM 1 BY 1
+                   UNTIL IDX-ROW > WS-VALID-ROWS
+               MOVE WS-IDX-BASE(IDX-ROW) TO CHECKPOINT-REC
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 9
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
+                   MOVE W1-VAL(IDX-I, IDX-J) TO CHECKPOINT-REC
+                   WRITE CHECKPOINT-REC
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-HIDDEN-DIM
+               MOVE B1-VAL(IDX-J) TO CHECKPOINT-REC
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-HIDDEN-DIM
+               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+                   MOVE W2-VAL(IDX-I, IDX-J) TO CHECKPOINT-REC
+                   WRITE CHECKPOINT-REC
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+               MOVE B2-VAL(IDX-J) TO CHECKPOINT-REC
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       0560-SAVE-WEIGHTS-FILE.
+      *    PERSIST THE TRAINED MODEL SO THE NEXT RUN (OR PENGU-SCORE)
+      *    CAN LOAD IT INSTEAD OF RETRAINING FROM RANDOM NOISE. THE
+      *    TRAINING-TIME MEAN/STD ARE APPENDED SO PENGU-SCORE CAN
+      *    Z-SCALE NEW SAMPLES THE SAME WAY THIS RUN SCALED ITS OWN.
+           OPEN OUTPUT WEIGHTS-FILE
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 9
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
+                   MOVE W1-VAL(IDX-I, IDX-J) TO WEIGHTS-REC
+                   WRITE WEIGHTS-REC
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-HIDDEN-DIM
+               MOVE B1-VAL(IDX-J) TO WEIGHTS-REC
+               WRITE WEIGHTS-REC
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-HIDDEN-DIM
+               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+                   MOVE W2-VAL(IDX-I, IDX-J) TO WEIGHTS-REC
+                   WRITE WEIGHTS-REC
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
+               MOVE B2-VAL(IDX-J) TO WEIGHTS-REC
+               WRITE WEIGHTS-REC
+           END-PERFORM
+           MOVE WS-MEAN-X1 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-MEAN-X2 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-MEAN-X3 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-MEAN-X4 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-STD-X1 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-STD-X2 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-STD-X3 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           MOVE WS-STD-X4 TO WEIGHTS-REC
+           WRITE WEIGHTS-REC
+           CLOSE WEIGHTS-FILE.
+
        0510-FORWARD-PROP.
       *    CALCULATE ACTIVATIONS FOR ALL HIDDEN AND OUTPUT NEURONS.
            PERFORM VARYING IDX-S FROM 1 BY 1 
                    UNTIL IDX-S > WS-TRAIN-ROWS
                COMPUTE IDX-I = WS-IDX(IDX-S)
       *        HIDDEN LAYER COMPUTATION: Z1 = X * W1 + B1.
-               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 16
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
                    MOVE B1-VAL(IDX-J) TO Z1-VAL(IDX-I, IDX-J)
                    COMPUTE Z1-VAL(IDX-I, IDX-J) = 
                            Z1-VAL(IDX-I, IDX-J) +
@@ -367,9 +1202,24 @@
                    COMPUTE Z1-VAL(IDX-I, IDX-J) = 
                            Z1-VAL(IDX-I, IDX-J) +
                            (D-X3(IDX-I) * W1-VAL(3, IDX-J))
-                   COMPUTE Z1-VAL(IDX-I, IDX-J) = 
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
                            Z1-VAL(IDX-I, IDX-J) +
                            (D-X4(IDX-I) * W1-VAL(4, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X5(IDX-I) * W1-VAL(5, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X6(IDX-I) * W1-VAL(6, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X7(IDX-I) * W1-VAL(7, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X8(IDX-I) * W1-VAL(8, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X9(IDX-I) * W1-VAL(9, IDX-J))
       *            NON-LINEAR ACTIVATION: RELU(Z) = MAX(0, Z).
                    IF Z1-VAL(IDX-I, IDX-J) > 0
                        MOVE Z1-VAL(IDX-I, IDX-J) TO H-VAL(IDX-I, IDX-J)
@@ -380,7 +1230,8 @@
       *        OUTPUT LAYER COMPUTATION: Z2 = H * W2 + B2.
                PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
                    MOVE B2-VAL(IDX-J) TO Z2-VAL(IDX-I, IDX-J)
-                   PERFORM VARYING IDX-K FROM 1 BY 1 UNTIL IDX-K > 16
+                   PERFORM VARYING IDX-K FROM 1 BY 1
+                           UNTIL IDX-K > WS-HIDDEN-DIM
                        COMPUTE Z2-VAL(IDX-I, IDX-J) = 
                                Z2-VAL(IDX-I, IDX-J) + 
                                (H-VAL(IDX-I, IDX-K) * 
@@ -428,14 +1279,16 @@
                PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
                    COMPUTE DB2-VAL(IDX-J) = DB2-VAL(IDX-J) + 
                                             BP-DZ2(IDX-J)
-                   PERFORM VARYING IDX-K FROM 1 BY 1 UNTIL IDX-K > 16
+                   PERFORM VARYING IDX-K FROM 1 BY 1
+                           UNTIL IDX-K > WS-HIDDEN-DIM
                        COMPUTE DW2-VAL(IDX-K, IDX-J) = 
                                DW2-VAL(IDX-K, IDX-J) + 
                                (H-VAL(IDX-I, IDX-K) * BP-DZ2(IDX-J))
                    END-PERFORM
                END-PERFORM
       *        BACKPROP TO HIDDEN LAYER: DH = DZ2 * W2^T.
-               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 16
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
                    MOVE 0 TO BP-DH(IDX-J)
                    PERFORM VARYING IDX-K FROM 1 BY 1 UNTIL IDX-K > 3
                        COMPUTE BP-DH(IDX-J) = BP-DH(IDX-J) + 
@@ -460,9 +1313,24 @@
                        COMPUTE DW1-VAL(3, IDX-J) = 
                          DW1-VAL(3, IDX-J) + 
                          (D-X3(IDX-I) * BP-DZ1(IDX-J))
-                       COMPUTE DW1-VAL(4, IDX-J) = 
-                         DW1-VAL(4, IDX-J) + 
+                       COMPUTE DW1-VAL(4, IDX-J) =
+                         DW1-VAL(4, IDX-J) +
                          (D-X4(IDX-I) * BP-DZ1(IDX-J))
+                       COMPUTE DW1-VAL(5, IDX-J) =
+                         DW1-VAL(5, IDX-J) +
+                         (D-X5(IDX-I) * BP-DZ1(IDX-J))
+                       COMPUTE DW1-VAL(6, IDX-J) =
+                         DW1-VAL(6, IDX-J) +
+                         (D-X6(IDX-I) * BP-DZ1(IDX-J))
+                       COMPUTE DW1-VAL(7, IDX-J) =
+                         DW1-VAL(7, IDX-J) +
+                         (D-X7(IDX-I) * BP-DZ1(IDX-J))
+                       COMPUTE DW1-VAL(8, IDX-J) =
+                         DW1-VAL(8, IDX-J) +
+                         (D-X8(IDX-I) * BP-DZ1(IDX-J))
+                       COMPUTE DW1-VAL(9, IDX-J) =
+                         DW1-VAL(9, IDX-J) +
+                         (D-X9(IDX-I) * BP-DZ1(IDX-J))
                    END-IF
                END-PERFORM
            END-PERFORM.
@@ -470,7 +1338,7 @@
        0540-UPDATE-WEIGHTS.
       *    PERFORM PARAMETER UPDATES: PARAM = PARAM - LR * GRADIENT.
            COMPUTE WS-TEMP-MATH = WS-LR / WS-TRAIN-ROWS
-           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 16
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-HIDDEN-DIM
                PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
                    COMPUTE W2-VAL(IDX-I, IDX-J) = 
                            W2-VAL(IDX-I, IDX-J) - 
@@ -483,8 +1351,9 @@
                COMPUTE B2-VAL(IDX-J) = B2-VAL(IDX-J) - 
                                        (WS-TEMP-MATH * DB2-VAL(IDX-J))
            END-PERFORM
-           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 4
-               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 16
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 9
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
                    COMPUTE W1-VAL(IDX-I, IDX-J) = 
                            W1-VAL(IDX-I, IDX-J) - 
                            (WS-TEMP-MATH * DW1-VAL(IDX-I, IDX-J))
@@ -494,10 +1363,12 @@
        0600-EVALUATE.
       *    VALIDATE GENERALIZATION PERFORMANCE ON UNSEEN TEST DATA.
            MOVE 0 TO WS-ACCURACY
+           INITIALIZE WS-CONF-MATRIX
            PERFORM VARYING IDX-S FROM 1 BY 1 UNTIL IDX-S > WS-TEST-ROWS
                COMPUTE IDX-I = WS-IDX(WS-TRAIN-ROWS + IDX-S)
       *        SINGLE-SAMPLE FORWARD PASS (INFERENCE).
-               PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 16
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
                    MOVE B1-VAL(IDX-J) TO Z1-VAL(IDX-I, IDX-J)
                    COMPUTE Z1-VAL(IDX-I, IDX-J) = 
                            Z1-VAL(IDX-I, IDX-J) + 
@@ -508,18 +1379,34 @@
                    COMPUTE Z1-VAL(IDX-I, IDX-J) = 
                            Z1-VAL(IDX-I, IDX-J) + 
                            (D-X3(IDX-I) * W1-VAL(3, IDX-J))
-                   COMPUTE Z1-VAL(IDX-I, IDX-J) = 
-                           Z1-VAL(IDX-I, IDX-J) + 
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
                            (D-X4(IDX-I) * W1-VAL(4, IDX-J))
-                   IF Z1-VAL(IDX-I, IDX-J) > 0 
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X5(IDX-I) * W1-VAL(5, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X6(IDX-I) * W1-VAL(6, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X7(IDX-I) * W1-VAL(7, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X8(IDX-I) * W1-VAL(8, IDX-J))
+                   COMPUTE Z1-VAL(IDX-I, IDX-J) =
+                           Z1-VAL(IDX-I, IDX-J) +
+                           (D-X9(IDX-I) * W1-VAL(9, IDX-J))
+                   IF Z1-VAL(IDX-I, IDX-J) > 0
                       MOVE Z1-VAL(IDX-I, IDX-J) TO H-VAL(IDX-I, IDX-J)
-                   ELSE 
-                      MOVE 0 TO H-VAL(IDX-I, IDX-J) 
+                   ELSE
+                      MOVE 0 TO H-VAL(IDX-I, IDX-J)
                    END-IF
                END-PERFORM
                PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > 3
                    MOVE B2-VAL(IDX-J) TO Z2-VAL(IDX-I, IDX-J)
-                   PERFORM VARYING IDX-K FROM 1 BY 1 UNTIL IDX-K > 16
+                   PERFORM VARYING IDX-K FROM 1 BY 1
+                           UNTIL IDX-K > WS-HIDDEN-DIM
                        COMPUTE Z2-VAL(IDX-I, IDX-J) = 
                                Z2-VAL(IDX-I, IDX-J) + 
                                (H-VAL(IDX-I, IDX-K) * 
@@ -546,14 +1433,31 @@
                    WHEN OTHER
                        MOVE 2 TO WS-PRED-CLASS
                END-EVALUATE
-               IF WS-PRED-CLASS = D-Y(IDX-I) 
-                  ADD 1 TO WS-ACCURACY 
+               IF WS-PRED-CLASS = D-Y(IDX-I)
+                  ADD 1 TO WS-ACCURACY
                END-IF
+      *        TALLY THE CONFUSION MATRIX: ROW = ACTUAL, COL = PRED.
+               ADD 1 TO WS-CONF-CELL(D-Y(IDX-I) + 1, WS-PRED-CLASS + 1)
            END-PERFORM
            COMPUTE WS-ACCURACY = WS-ACCURACY / WS-TEST-ROWS
            DISPLAY "TEST ACCURACY: " WS-ACCURACY
+           MOVE WS-ACCURACY TO WS-TEST-ACC-LOG
+           PERFORM 0620-PRINT-CONFUSION
            PERFORM 0610-ACCURACY-CHECK.
-           
+
+       0620-PRINT-CONFUSION.
+      *    LABELED 3X3 CONFUSION MATRIX FOR THE TEST-SET PREDICTIONS
+      *    SO SPECIES-SPECIFIC MISCLASSIFICATIONS ARE VISIBLE, NOT
+      *    JUST THE OVERALL ACCURACY FIGURE ABOVE.
+           DISPLAY "CONFUSION MATRIX (ROWS=ACTUAL, COLS=PREDICTED)".
+           DISPLAY "                ADELIE  CHINSTRAP  GENTOO".
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > 3
+               DISPLAY WS-SPECIES-LABEL(IDX-I) "  "
+                       WS-CONF-CELL(IDX-I, 1) "  "
+                       WS-CONF-CELL(IDX-I, 2) "  "
+                       WS-CONF-CELL(IDX-I, 3)
+           END-PERFORM.
+
        0610-ACCURACY-CHECK.
       *    AGGREGATE ACCURACY CALCULATION FOR FINAL SUMMARY.
            MOVE 0 TO WS-ACCURACY
@@ -575,4 +1479,5 @@
                END-IF
            END-PERFORM
            COMPUTE WS-ACCURACY = WS-ACCURACY / WS-TRAIN-ROWS
-           DISPLAY "TRAIN ACCURACY: " WS-ACCURACY.
+           DISPLAY "TRAIN ACCURACY: " WS-ACCURACY
+           MOVE WS-ACCURACY TO WS-TRAIN-ACC-LOG.
