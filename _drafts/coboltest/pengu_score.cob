@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PENGU-SCORE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    TRAINED MODEL PRODUCED BY PENGU-NN'S 0560-SAVE-WEIGHTS-FILE.
+           SELECT WEIGHTS-FILE ASSIGN TO "weights.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEIGHTS-FILE-STATUS.
+      *    FRESH FIELD SAMPLES TO BE CLASSIFIED, SAME SIX PREDICTOR
+      *    COLUMNS AS CSV-RECORD IN PENGU-NN BUT WITH NO SPECIES LABEL.
+           SELECT UNLABELED-FILE ASSIGN TO "unlabeled.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    ONE PREDICTED-SPECIES LINE PER INPUT RECORD.
+           SELECT SCORE-REPORT ASSIGN TO "score_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WEIGHTS-FILE.
+       01  WEIGHTS-REC                 PIC S9(9)V9(9).
+
+       FD  UNLABELED-FILE.
+       01  UNLABELED-RECORD            PIC X(200).
+
+       FD  SCORE-REPORT.
+       01  SCORE-REPORT-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    FLAGS AND ROW COUNTERS.
+       01  WS-EOF                      PIC X     VALUE 'N'.
+           88  END-OF-FILE                       VALUE 'Y'.
+       01  WS-WEIGHTS-FILE-STATUS      PIC XX.
+       01  WS-SCORED-ROWS              PIC 9(4)  VALUE 0.
+       01  WS-SKIPPED-ROWS             PIC 9(4)  VALUE 0.
+
+      *    NETWORK ARCHITECTURE. MUST MATCH THE DIMENSIONS PENGU-NN
+      *    WAS TRAINED WITH WHEN THE WEIGHTS-FILE WAS WRITTEN.
+       01  WS-HYPERPARAMS.
+           05  WS-INPUT-DIM            PIC 9(4)  VALUE 9.
+           05  WS-HIDDEN-DIM           PIC 9(4)  VALUE 16.
+           05  WS-OUTPUT-DIM           PIC 9(4)  VALUE 3.
+
+      *    LEARNABLE PARAMETERS LOADED FROM WEIGHTS-FILE.
+       01  WS-WEIGHTS.
+           05  WS-W1-TABLE.
+               10  W1-ROW OCCURS 9 TIMES.
+                   15  W1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
+           05  WS-B1-TABLE.
+               10  B1-VAL OCCURS 16 TIMES PIC S9(9)V9(9).
+           05  WS-W2-TABLE.
+               10  W2-ROW OCCURS 16 TIMES.
+                   15  W2-VAL OCCURS 3 TIMES PIC S9(9)V9(9).
+           05  WS-B2-TABLE.
+               10  B2-VAL OCCURS 3 TIMES PIC S9(9)V9(9).
+
+      *    TRAINING-TIME MEAN/STD SO NEW SAMPLES ARE Z-SCALED THE
+      *    SAME WAY THE TRAINING DATA WAS (SEE PENGU-NN 0200-PREPROCESS).
+       01  WS-STATS.
+           05  WS-MEAN-X1              PIC S9(9)V9(9).
+           05  WS-MEAN-X2              PIC S9(9)V9(9).
+           05  WS-MEAN-X3              PIC S9(9)V9(9).
+           05  WS-MEAN-X4              PIC S9(9)V9(9).
+           05  WS-STD-X1               PIC S9(9)V9(9).
+           05  WS-STD-X2               PIC S9(9)V9(9).
+           05  WS-STD-X3               PIC S9(9)V9(9).
+           05  WS-STD-X4               PIC S9(9)V9(9).
+
+      *    BUFFER VARIABLES FOR CSV TOKEN EXTRACTION.
+       01  WS-PARSING.
+           05  WS-ISLAND               PIC X(20).
+           05  WS-BILL-LEN             PIC X(10).
+           05  WS-BILL-DEP             PIC X(10).
+           05  WS-FLIP-LEN             PIC X(10).
+           05  WS-BODY-MASS            PIC X(10).
+           05  WS-SEX                  PIC X(10).
+
+      *    ONE SAMPLE'S STANDARDIZED FEATURES AND FORWARD-PASS STATE.
+       01  WS-SAMPLE.
+           05  D-X1                    PIC S9(9)V9(9).
+           05  D-X2                    PIC S9(9)V9(9).
+           05  D-X3                    PIC S9(9)V9(9).
+           05  D-X4                    PIC S9(9)V9(9).
+      *    ONE-HOT ISLAND AND SEX, SAME ENCODING PENGU-NN'S
+      *    0115-STORE-ROW USES FOR TRAINING.
+           05  D-X5                    PIC S9(9)V9(9) VALUE 0.
+           05  D-X6                    PIC S9(9)V9(9) VALUE 0.
+           05  D-X7                    PIC S9(9)V9(9) VALUE 0.
+           05  D-X8                    PIC S9(9)V9(9) VALUE 0.
+           05  D-X9                    PIC S9(9)V9(9) VALUE 0.
+       01  WS-ACTIVATIONS.
+           05  Z1-VAL  OCCURS 16 TIMES PIC S9(9)V9(9).
+           05  H-VAL   OCCURS 16 TIMES PIC S9(9)V9(9).
+           05  Z2-VAL  OCCURS 3  TIMES PIC S9(9)V9(9).
+           05  P-VAL   OCCURS 3  TIMES PIC S9(9)V9(9).
+       01  WS-TEMP-MATH                PIC S9(9)V9(9).
+       01  WS-PRED-CLASS               PIC 9.
+       01  WS-PRED-NAME                PIC X(20).
+
+      *    ITERATION POINTERS FOR LAYER TRAVERSAL.
+       01  WS-COUNTERS.
+           05  IDX-I                   PIC 9(4).
+           05  IDX-J                   PIC 9(4).
+           05  IDX-K                   PIC 9(4).
+
+       PROCEDURE DIVISION.
+      *    SCORE EVERY RECORD IN THE UNLABELED FILE AGAINST A SAVED
+      *    MODEL WITHOUT RETRAINING.
+           PERFORM 0000-HOUSEKEEPING
+           PERFORM 0100-SCORE-RECORDS
+           DISPLAY "SCORED " WS-SCORED-ROWS " RECORDS, SKIPPED "
+                   WS-SKIPPED-ROWS " WITH MISSING FIELDS."
+           STOP RUN.
+
+       0000-HOUSEKEEPING.
+      *    LOAD THE TRAINED MODEL. WITHOUT ONE THERE IS NOTHING TO
+      *    SCORE AGAINST, SO THE RUN STOPS HERE.
+           OPEN INPUT WEIGHTS-FILE
+           IF WS-WEIGHTS-FILE-STATUS NOT = "00"
+               DISPLAY "NO WEIGHTS-FILE FOUND. RUN PENGU-NN FIRST."
+               STOP RUN
+           END-IF
+           PERFORM 0010-LOAD-WEIGHTS
+           CLOSE WEIGHTS-FILE.
+
+       0010-LOAD-WEIGHTS.
+      *    SEQUENTIAL RELOAD IN THE SAME ORDER PENGU-NN'S
+      *    0560-SAVE-WEIGHTS-FILE WRITES: W1, B1, W2, B2, THEN THE
+      *    TRAINING-TIME MEAN/STD. AN UNEXPECTED END-OF-FILE MEANS
+      *    WEIGHTS-FILE WAS WRITTEN BY A DIFFERENT-SHAPED MODEL (E.G.
+      *    A BUILD FROM BEFORE WS-INPUT-DIM GREW TO 9) -- SEE
+      *    0015-WEIGHTS-SHAPE-ERROR.
+           PERFORM VARYING IDX-I FROM 1 BY 1 UNTIL IDX-I > WS-INPUT-DIM
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-HIDDEN-DIM
+                   READ WEIGHTS-FILE
+                       AT END
+                           PERFORM 0015-WEIGHTS-SHAPE-ERROR
+                   END-READ
+                   MOVE WEIGHTS-REC TO W1-VAL(IDX-I, IDX-J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-HIDDEN-DIM
+               READ WEIGHTS-FILE
+                   AT END
+                       PERFORM 0015-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE WEIGHTS-REC TO B1-VAL(IDX-J)
+           END-PERFORM
+           PERFORM VARYING IDX-I FROM 1 BY 1
+                   UNTIL IDX-I > WS-HIDDEN-DIM
+               PERFORM VARYING IDX-J FROM 1 BY 1
+                       UNTIL IDX-J > WS-OUTPUT-DIM
+                   READ WEIGHTS-FILE
+                       AT END
+                           PERFORM 0015-WEIGHTS-SHAPE-ERROR
+                   END-READ
+                   MOVE WEIGHTS-REC TO W2-VAL(IDX-I, IDX-J)
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-OUTPUT-DIM
+               READ WEIGHTS-FILE
+                   AT END
+                       PERFORM 0015-WEIGHTS-SHAPE-ERROR
+               END-READ
+               MOVE WEIGHTS-REC TO B2-VAL(IDX-J)
+           END-PERFORM
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-MEAN-X1
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-MEAN-X2
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-MEAN-X3
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-MEAN-X4
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-STD-X1
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-STD-X2
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-STD-X3
+           READ WEIGHTS-FILE
+               AT END
+                   PERFORM 0015-WEIGHTS-SHAPE-ERROR
+           END-READ
+           MOVE WEIGHTS-REC TO WS-STD-X4.
+
+       0015-WEIGHTS-SHAPE-ERROR.
+      *    WEIGHTS-FILE RAN OUT OF RECORDS BEFORE EVERY W1/B1/W2/B2/
+      *    MEAN/STD VALUE WAS FILLED -- IT DOES NOT MATCH THIS
+      *    PROGRAM'S COMPILED-IN MODEL SHAPE. STOP RATHER THAN SCORE
+      *    AGAINST A PARTIALLY-LOADED, GARBAGE-FILLED WEIGHT TABLE.
+           DISPLAY "ERROR: WEIGHTS-FILE DOES NOT MATCH THE COMPILED "
+                   "MODEL SHAPE (EXPECTED INPUT/HIDDEN/OUTPUT "
+                   "DIMENSIONS " WS-INPUT-DIM "/" WS-HIDDEN-DIM "/"
+                   WS-OUTPUT-DIM "). RETRAIN WITH PENGU-NN."
+           STOP RUN.
+
+       0100-SCORE-RECORDS.
+      *    ONE FORWARD PASS PER INPUT RECORD, NO TRAINING INVOLVED.
+           OPEN INPUT UNLABELED-FILE
+           OPEN OUTPUT SCORE-REPORT
+           READ UNLABELED-FILE INTO UNLABELED-RECORD
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 0110-PARSE-AND-SCORE-ROW
+               READ UNLABELED-FILE INTO UNLABELED-RECORD
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE UNLABELED-FILE
+           CLOSE SCORE-REPORT.
+
+       0110-PARSE-AND-SCORE-ROW.
+      *    SPLIT THE SIX PREDICTOR COLUMNS OUT OF THE RAW RECORD.
+           UNSTRING UNLABELED-RECORD DELIMITED BY ","
+               INTO WS-ISLAND WS-BILL-LEN WS-BILL-DEP
+                    WS-FLIP-LEN WS-BODY-MASS WS-SEX
+           END-UNSTRING
+
+      *    SKIP ANY RECORD MISSING A PREDICTOR FIELD RATHER THAN
+      *    FEEDING THE MODEL A GUESS (PENGU-NN'S TRAINING LOADER
+      *    MEAN-IMPUTES INSTEAD; SEE ITS WS-IMPUTE-MODE).
+           IF WS-BILL-LEN = "NA" OR WS-BILL-DEP = "NA" OR
+              WS-FLIP-LEN = "NA" OR WS-BODY-MASS = "NA" OR
+              WS-SEX = "NA" THEN
+               ADD 1 TO WS-SKIPPED-ROWS
+           ELSE
+               COMPUTE D-X1 = FUNCTION NUMVAL(WS-BILL-LEN)
+               COMPUTE D-X2 = FUNCTION NUMVAL(WS-BILL-DEP)
+               COMPUTE D-X3 = FUNCTION NUMVAL(WS-FLIP-LEN)
+               COMPUTE D-X4 = FUNCTION NUMVAL(WS-BODY-MASS)
+      *        APPLY THE TRAINING-TIME Z-SCORE TRANSFORMATION.
+               COMPUTE D-X1 = (D-X1 - WS-MEAN-X1) / WS-STD-X1
+               COMPUTE D-X2 = (D-X2 - WS-MEAN-X2) / WS-STD-X2
+               COMPUTE D-X3 = (D-X3 - WS-MEAN-X3) / WS-STD-X3
+               COMPUTE D-X4 = (D-X4 - WS-MEAN-X4) / WS-STD-X4
+               MOVE 0 TO D-X5
+               MOVE 0 TO D-X6
+               MOVE 0 TO D-X7
+               EVALUATE WS-ISLAND
+                   WHEN "Biscoe"     MOVE 1 TO D-X5
+                   WHEN "Dream"      MOVE 1 TO D-X6
+                   WHEN "Torgersen"  MOVE 1 TO D-X7
+               END-EVALUATE
+               MOVE 0 TO D-X8
+               MOVE 0 TO D-X9
+               EVALUATE WS-SEX
+                   WHEN "male"       MOVE 1 TO D-X8
+                   WHEN "female"     MOVE 1 TO D-X9
+               END-EVALUATE
+               PERFORM 0120-FORWARD-PROP
+               PERFORM 0130-WRITE-PREDICTION
+               ADD 1 TO WS-SCORED-ROWS
+           END-IF.
+
+       0120-FORWARD-PROP.
+      *    SAME HIDDEN/OUTPUT/SOFTMAX LOGIC AS PENGU-NN'S
+      *    0510-FORWARD-PROP, FOR A SINGLE SAMPLE AT A TIME.
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-HIDDEN-DIM
+               MOVE B1-VAL(IDX-J) TO Z1-VAL(IDX-J)
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X1 * W1-VAL(1, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X2 * W1-VAL(2, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X3 * W1-VAL(3, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X4 * W1-VAL(4, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X5 * W1-VAL(5, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X6 * W1-VAL(6, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X7 * W1-VAL(7, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X8 * W1-VAL(8, IDX-J))
+               COMPUTE Z1-VAL(IDX-J) = Z1-VAL(IDX-J) +
+                       (D-X9 * W1-VAL(9, IDX-J))
+               IF Z1-VAL(IDX-J) > 0
+                   MOVE Z1-VAL(IDX-J) TO H-VAL(IDX-J)
+               ELSE
+                   MOVE 0 TO H-VAL(IDX-J)
+               END-IF
+           END-PERFORM
+           PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > WS-OUTPUT-DIM
+               MOVE B2-VAL(IDX-J) TO Z2-VAL(IDX-J)
+               PERFORM VARYING IDX-K FROM 1 BY 1
+                       UNTIL IDX-K > WS-HIDDEN-DIM
+                   COMPUTE Z2-VAL(IDX-J) = Z2-VAL(IDX-J) +
+                           (H-VAL(IDX-K) * W2-VAL(IDX-K, IDX-J))
+               END-PERFORM
+           END-PERFORM
+           COMPUTE P-VAL(1) = FUNCTION EXP(Z2-VAL(1))
+           COMPUTE P-VAL(2) = FUNCTION EXP(Z2-VAL(2))
+           COMPUTE P-VAL(3) = FUNCTION EXP(Z2-VAL(3))
+           MOVE 0 TO WS-TEMP-MATH
+           ADD P-VAL(1) P-VAL(2) P-VAL(3) TO WS-TEMP-MATH
+           COMPUTE P-VAL(1) = P-VAL(1) / WS-TEMP-MATH
+           COMPUTE P-VAL(2) = P-VAL(2) / WS-TEMP-MATH
+           COMPUTE P-VAL(3) = P-VAL(3) / WS-TEMP-MATH
+      *    PREDICATE SELECTION: ARGMAX PROBABILITY.
+           EVALUATE TRUE
+               WHEN P-VAL(1) >= P-VAL(2) AND P-VAL(1) >= P-VAL(3)
+                   MOVE 0 TO WS-PRED-CLASS
+               WHEN P-VAL(2) >= P-VAL(1) AND P-VAL(2) >= P-VAL(3)
+                   MOVE 1 TO WS-PRED-CLASS
+               WHEN OTHER
+                   MOVE 2 TO WS-PRED-CLASS
+           END-EVALUATE
+           EVALUATE WS-PRED-CLASS
+               WHEN 0 MOVE "Adelie"    TO WS-PRED-NAME
+               WHEN 1 MOVE "Chinstrap" TO WS-PRED-NAME
+               WHEN 2 MOVE "Gentoo"    TO WS-PRED-NAME
+           END-EVALUATE.
+
+       0130-WRITE-PREDICTION.
+      *    ONE D-SPECIES-NAME-STYLE PREDICTED CLASS PER RECORD.
+           MOVE SPACES TO SCORE-REPORT-REC
+           STRING WS-ISLAND DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-PRED-NAME DELIMITED BY SPACE
+                  INTO SCORE-REPORT-REC
+           END-STRING
+           WRITE SCORE-REPORT-REC.
